@@ -0,0 +1,84 @@
+//ABCDPPPJ JOB (ACCTNO,DEPT),'ABCDEFGHPPP DAILY RUN',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB:      ABCDPPPJ
+//* PURPOSE:  OVERNIGHT/NIGHTLY-WINDOW RUN OF THE ABCDEFGHPPP
+//*           COMBINATION SEARCH. SUBMIT AS-IS FOR THE DEFAULT SYSOUT
+//*           CLASS, OR OVERRIDE SYSOUTCLS ON THE EXEC STATEMENT BELOW
+//*           TO ROUTE THIS RUN'S OUTPUT TO A DIFFERENT CLASS, E.G.
+//*           //RUN      EXEC ABCDPPP,SYSOUTCLS=X
+//*********************************************************************
+//ABCDPPP  PROC SYSOUTCLS=A
+//*********************************************************************
+//* PROC:     ABCDPPP
+//* PURPOSE:  RUN THE ABCDEFGHPPP CHECK-DIGIT COMBINATION SEARCH AND
+//*           CATALOG THE PRINTED REPORT AS A NEW DATED GENERATION OF
+//*           THE ABCDEFGHPPP.REPORT GDG BASE.
+//* PARMS:    SYSOUTCLS - SYSOUT CLASS FOR THE REPORT'S SYSOUT DD
+//*                       (DEFAULT A). OVERRIDE ON THE EXEC STATEMENT
+//*                       THAT CALLS THIS PROC, E.G.
+//*                       //RUN EXEC ABCDPPP,SYSOUTCLS=X
+//*********************************************************************
+//RUNSTEP  EXEC PGM=ABCDEFGHPPP,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=PROD.ABCDEFGHPPP.LOADLIB
+//*
+//* CONTROL CARD - RECONCILIATION RULE FOR THIS RUN (OPTIONAL; IF
+//* MISSING OR EMPTY THE PROGRAM FALLS BACK TO THE ORIGINAL HARDCODED
+//* ADDITIVE RULE, MULTIPLIER 10/111, EVERY POSITION DISTINCT). A
+//* DISP=SHR DD STILL NEEDS THE DATASET TO EXIST (EVEN EMPTY) FOR
+//* ALLOCATION TO SUCCEED, SO OPERATIONS MUST PRE-ALLOCATE AN EMPTY
+//* PROD.ABCDEFGHPPP.CTLCARD BEFORE THE FIRST RUN; CODE
+//* // CTLCARD DD DUMMY ON AN AD HOC RUN TO FORCE THE HARDCODED RULE
+//* WITHOUT ALLOCATING A REAL DATASET
+//*
+//CTLCARD  DD   DISP=SHR,DSN=PROD.ABCDEFGHPPP.CTLCARD
+//*
+//* CHECKPOINT/RESTART DATASET - IF A PRIOR RUN LEFT ONE BEHIND THE
+//* PROGRAM RESUMES AT THE NEXT A VALUE; THE DELCKPT STEP BELOW
+//* DELETES THIS DATASET WHEN RUNSTEP FINISHES CLEAN SO THE NEXT
+//* SCHEDULED RUN STARTS FRESH AT A=1
+//*
+//CHKPT    DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.ABCDEFGHPPP.CHKPT,
+//             DCB=(RECFM=FB,LRECL=39,DSORG=PS),
+//             SPACE=(TRK,(1,1),RLSE)
+//*
+//* INDEXED AUDIT TRAIL OF CONFIRMED COMBINATIONS, KEPT ACROSS RUNS.
+//* THE BASE CLUSTER AND ITS PATTERN ALTERNATE INDEX ARE ONE-TIME
+//* IDCAMS DEFINITIONS, NOT PART OF THIS NIGHTLY STREAM - RUN
+//* ABCDEFGHPPP.SETUP.JCL ONCE BEFORE THE FIRST SUBMISSION OF THIS
+//* JOB TO DEFINE PROD.ABCDEFGHPPP.AUDITF AND ITS ALTERNATE INDEX
+//*
+//AUDITF   DD   DISP=SHR,DSN=PROD.ABCDEFGHPPP.AUDITF
+//*
+//* PRINTED REPORT - ONE NEW GENERATION PER RUN UNDER THE
+//* PROD.ABCDEFGHPPP.REPORT GDG BASE SO EACH DAY'S LISTING IS KEPT
+//* AS ITS OWN DATED GENERATION FOR THE RECONCILIATION BINDER INSTEAD
+//* OF BEING OVERLAID BY THE NEXT RUN. CARRIES THE SAME PAGE HEADING,
+//* RUN DATE AND END-OF-REPORT TRAILER AS THE SYSOUT LISTING, NOT
+//* JUST THE BARE A-H/P TUPLES, SO THE ARCHIVED GENERATION IS A
+//* COMPLETE LABELED REPORT ON ITS OWN. DISP=(MOD,...,CATLG) MATCHES
+//* CHKPT ABOVE SO AN ABEND KEEPS THIS GENERATION CATALOGED (NOT
+//* DELETED) FOR THE RESTART RUN TO APPEND TO
+//*
+//MATCHOUT DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.ABCDEFGHPPP.REPORT(+1),
+//             DCB=(RECFM=FB,LRECL=80,DSORG=PS),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=&SYSOUTCLS
+//*
+//* CLEARS THE RESTART POINT WHEN RUNSTEP COMPLETES CLEAN (RC=0) SO
+//* THE NEXT SCHEDULED RUN STARTS FRESH AT A=1. SKIPPED IF RUNSTEP
+//* FAILED OR ABENDED, SO THE RESTART POINT SURVIVES FOR THE NEXT
+//* SUBMISSION TO PICK UP
+//*
+//DELCKPT  EXEC PGM=IDCAMS,COND=(0,NE,RUNSTEP)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.ABCDEFGHPPP.CHKPT
+  SET MAXCC = 0
+/*
+// PEND
+//*
+//RUN      EXEC ABCDPPP,SYSOUTCLS=A
