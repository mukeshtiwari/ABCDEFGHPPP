@@ -0,0 +1,67 @@
+//ABCDSETJ JOB (ACCTNO,DEPT),'ABCDEFGHPPP AUDITF SETUP',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB:      ABCDSETJ
+//* PURPOSE:  ONE-TIME SETUP FOR THE ABCDEFGHPPP NIGHTLY JOB
+//*           (ABCDEFGHPPP.JCL). DEFINES THE PROD.ABCDEFGHPPP.AUDITF
+//*           BASE CLUSTER AND ITS PATTERN ALTERNATE INDEX THAT
+//*           AUDIT-FILE (ORGANIZATION INDEXED, ALTERNATE RECORD KEY
+//*           ON THE 9-DIGIT A-H/P PATTERN) NEEDS BEFORE IT CAN BE
+//*           OPENED FOR THE FIRST TIME, AND THE PROD.ABCDEFGHPPP.
+//*           REPORT GDG BASE THAT ABCDEFGHPPP.JCL'S MATCHOUT DD
+//*           CATALOGS EACH RUN'S DATED GENERATION UNDER. RUN ONCE
+//*           BEFORE THE FIRST SUBMISSION OF ABCDEFGHPPP.JCL - DO NOT
+//*           ADD THESE DEFINES TO THE NIGHTLY STREAM ITSELF, THEY
+//*           WOULD FAIL EVERY NIGHT AFTER THE FIRST ONCE THE CLUSTER
+//*           AND GDG BASE ALREADY EXIST.
+//*********************************************************************
+//DEFSTEP  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+//*
+//* GDG BASE FOR THE NIGHTLY MATCHOUT REPORT - LIMIT(30) KEEPS A
+//* MONTH'S WORTH OF DATED GENERATIONS FOR THE RECONCILIATION BINDER
+//* BEFORE THE OLDEST IS SCRATCHED TO MAKE ROOM FOR A NEW ONE
+//*
+  DEFINE GDG (NAME(PROD.ABCDEFGHPPP.REPORT)    -
+         LIMIT(30)                              -
+         SCRATCH                                 -
+         NOEMPTY)
+//*
+  DEFINE CLUSTER (NAME(PROD.ABCDEFGHPPP.AUDITF)          -
+         INDEXED                                          -
+         KEYS(17 0)                                        -
+         RECORDSIZE(17 17)                                  -
+         RECORDS(10000 5000)                                 -
+         FREESPACE(10 10)                                     -
+         SHAREOPTIONS(2 3))                                    -
+         DATA (NAME(PROD.ABCDEFGHPPP.AUDITF.DATA))              -
+         INDEX(NAME(PROD.ABCDEFGHPPP.AUDITF.INDEX))
+//*
+//* ALTERNATE INDEX ON THE 9-DIGIT A-H/P PATTERN ALONE (THE FIRST 9
+//* BYTES OF AUD-COMPOSITE-KEY), WITH DUPLICATES ALLOWED SO THE SAME
+//* PATTERN CAN BE LOOKED UP ACROSS MULTIPLE CONFIRMING RUN DATES
+//*
+  DEFINE ALTERNATEINDEX (NAME(PROD.ABCDEFGHPPP.AUDITF.AIX) -
+         RELATE(PROD.ABCDEFGHPPP.AUDITF)                    -
+         INDEXED                                             -
+         NONUNIQUEKEY                                         -
+         KEYS(9 0)                                              -
+         RECORDSIZE(17 17)                                       -
+         UPGRADE                                                  -
+         FREESPACE(10 10))                                         -
+         DATA (NAME(PROD.ABCDEFGHPPP.AUDITF.AIX.DATA))              -
+         INDEX(NAME(PROD.ABCDEFGHPPP.AUDITF.AIX.INDEX))
+//*
+  DEFINE PATH (NAME(PROD.ABCDEFGHPPP.AUDITF.PATH)    -
+         PATHENTRY(PROD.ABCDEFGHPPP.AUDITF.AIX))
+//*
+//* BUILDS THE ALTERNATE INDEX FROM THE BASE CLUSTER. THE CLUSTER IS
+//* EMPTY ON A FIRST-TIME DEFINE, BUT RUNNING BLDINDEX HERE KEEPS THIS
+//* JOB A COMPLETE, REUSABLE SETUP IF AUDITF IS EVER REDEFINED AFTER
+//* BEING UNLOADED/RELOADED WITH EXISTING DATA
+//*
+  BLDINDEX INFILE(INDD1) OUTFILE(OUTDD1)
+//INDD1    DD   DISP=SHR,DSN=PROD.ABCDEFGHPPP.AUDITF
+//OUTDD1   DD   DISP=SHR,DSN=PROD.ABCDEFGHPPP.AUDITF.AIX
