@@ -14,6 +14,82 @@
       * details see
       *   https://guide.macports.org
 
+      ******************************************************************
+      * Modification History:
+      * 08 AUG 2026 - Added MATCHOUT sequential file so accepted
+      *               combinations can be passed downstream instead of
+      *               being screen-scraped from the job log.
+      * 08 AUG 2026 - The AB-CD=EF / EF+GH=PPP reconciliation rule and
+      *               the A-H/P distinctness checks are now driven by
+      *               a CTLCARD control record instead of being wired
+      *               into the source, so the rule can be retuned
+      *               between runs without a recompile.
+      * 08 AUG 2026 - EFT1/EFT2 and PPPT1/PPPT2 now accumulate as
+      *               matches are found and print as a batch control
+      *               total trailer.
+      * 08 AUG 2026 - A checkpoint is written to CHKPT after each
+      *               completed A value so an abend no longer forces
+      *               restarting the A loop from A=1.
+      * 08 AUG 2026 - An explicit NO MATCHES FOUND FOR THIS RUN line
+      *               now prints when the match count is still zero at
+      *               the closing DISPLAY.
+      * 08 AUG 2026 - Added a multiplicative check-digit mode
+      *               (AB*2=CD, EF*2=PPP) alongside the original
+      *               additive mode, selected by CTL-MODE-SW on the
+      *               control card.
+      * 08 AUG 2026 - Each accepted combination is now also written,
+      *               keyed by its 9-digit A-H/P pattern plus the run
+      *               date, to the AUDITF indexed file so auditors can
+      *               look up whether/when a pattern was confirmed.
+      * 08 AUG 2026 - The A-through-P search is now walked off a
+      *               9-element digit table (odometer style) instead
+      *               of nine hand-nested PERFORM UNTIL loops, so the
+      *               loop count is driven by table size rather than
+      *               by how many PERFORMs are hand-nested in source.
+      * 08 AUG 2026 - The listing now carries a real report heading
+      *               (run date and page number), repeats the heading
+      *               every 60 detail lines like a page break, and
+      *               prints a final END OF REPORT line count.
+      * 08 AUG 2026 - MATCH-REPORT-RECORD widened to carry the report
+      *               heading/trailer lines as well as the tuple rows,
+      *               so the archived MATCHOUT generation is a
+      *               complete labeled listing, not just bare tuples.
+      * 08 AUG 2026 - WRITE-AUDIT-PROCEDURE now runs before the
+      *               MATCHOUT/totals are touched for a match, and a
+      *               combination AUDITF already has on file for this
+      *               run date is skipped instead of being written a
+      *               second time - keeps MATCHOUT duplicate-free if a
+      *               restart re-walks part of the A value that was in
+      *               progress when a prior run abended.
+      * 08 AUG 2026 - The multiplicative check now also folds G/H into
+      *               the rule (CD*2=GH, in addition to AB*2=CD and
+      *               EF*2=PPP) so all nine positions carry an
+      *               arithmetic role in that mode too, matching the
+      *               additive mode.
+      * 08 AUG 2026 - MATCH-REPORT-FILE now reports its FILE STATUS
+      *               after OPEN, and the CBL_DELETE_FILE return code
+      *               for the checkpoint cleanup is checked, consistent
+      *               with how the other files in this program are
+      *               already handled.
+      * 08 AUG 2026 - WS-PPP-VALUE/PPPT1/PPPT2 widened to hold the true
+      *               maximum product a retuned CTL-P-MULT can produce,
+      *               so a SIZE ERROR on the per-match product can no
+      *               longer leave a stale value to be rolled into the
+      *               running totals. EDIT-EF-TOTAL/EDIT-PPP-TOTAL
+      *               widened and guarded the same way to match.
+      * 08 AUG 2026 - WRITE-CHECKPOINT-PROCEDURE now checks
+      *               WS-CKP-FILE-STATUS after OPEN and WRITE, the same
+      *               as every other file in this program.
+      * 08 AUG 2026 - CHECKPOINT-RECORD now also carries the report
+      *               page number, page line count, and total line
+      *               count as of the last completed A value, and a
+      *               restart no longer reprints a fresh page 1 heading
+      *               over top of the resumed MATCHOUT generation.
+      * 08 AUG 2026 - The CBL_DELETE_FILE checkpoint cleanup is removed
+      *               now that CHKPT is a cataloged JCL dataset rather
+      *               than a USS file; clearing CHKPT on a clean finish
+      *               is now a JCL-level step keyed off RUNSTEP's
+      *               condition code.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -24,10 +100,110 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT MATCH-REPORT-FILE ASSIGN TO "MATCHOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MR-FILE-STATUS.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUD-COMPOSITE-KEY
+               ALTERNATE RECORD KEY IS AUD-PATTERN WITH DUPLICATES
+               FILE STATUS IS WS-AUD-FILE-STATUS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-CARD-RECORD.
+      *    'A' for the additive check (AB-CD=EF, EF+GH=PPP), 'M' for
+      *    the multiplicative check (AB*2=CD, EF*2=PPP)
+           05  CTL-MODE-SW            PIC X(01).
+      *    target multiplier for the (x*mult+y) two-digit combine,
+      *    e.g. 10 for the original AB-CD=EF rule
+           05  CTL-PLACE-MULT         PIC 9(02).
+      *    target multiplier for the EF+GH=P*mult rollup check,
+      *    e.g. 111 for the original PPP rule
+           05  CTL-P-MULT             PIC 9(03).
+      *    'Y' if this position must be distinct from every other
+      *    position flagged 'Y', 'N' to drop it from the check
+           05  CTL-DISTINCT-A         PIC X(01).
+           05  CTL-DISTINCT-B         PIC X(01).
+           05  CTL-DISTINCT-C         PIC X(01).
+           05  CTL-DISTINCT-D         PIC X(01).
+           05  CTL-DISTINCT-E         PIC X(01).
+           05  CTL-DISTINCT-F         PIC X(01).
+           05  CTL-DISTINCT-G         PIC X(01).
+           05  CTL-DISTINCT-H         PIC X(01).
+           05  CTL-DISTINCT-P         PIC X(01).
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+      *    A value to resume the search at if this run is restarted
+           05  CKP-NEXT-A             PIC 9(02).
+           05  CKP-EFT1               PIC 999.
+           05  CKP-EFT2               PIC 999.
+           05  CKP-PPPT1              PIC 9(06).
+           05  CKP-PPPT2              PIC 9(06).
+           05  CKP-MATCH-COUNT        PIC 9(05).
+      *    report pagination state as of the last completed A value, so
+      *    a restart continues the archived MATCHOUT listing instead of
+      *    reprinting a fresh page 1 heading and undercounting the
+      *    final END OF REPORT line total
+           05  CKP-PAGE-NO            PIC 9(04).
+           05  CKP-LINE-COUNT         PIC 9(04).
+           05  CKP-TOTAL-LINES        PIC 9(06).
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05  AUD-COMPOSITE-KEY.
+      *        the confirmed A-H/P pattern, e.g. 854639721
+               10  AUD-PATTERN.
+                   15  AUD-PATTERN-A      PIC 9.
+                   15  AUD-PATTERN-B      PIC 9.
+                   15  AUD-PATTERN-C      PIC 9.
+                   15  AUD-PATTERN-D      PIC 9.
+                   15  AUD-PATTERN-E      PIC 9.
+                   15  AUD-PATTERN-F      PIC 9.
+                   15  AUD-PATTERN-G      PIC 9.
+                   15  AUD-PATTERN-H      PIC 9.
+                   15  AUD-PATTERN-P      PIC 9.
+      *        the run date the pattern was confirmed on, CCYYMMDD
+               10  AUD-RUN-DATE           PIC 9(08).
+      *    80 bytes so the same record can carry either a tuple row
+      *    (MR-* below) or a heading/trailer text line (WS-REPORT-TEXT
+      *    moved straight in by WRITE-REPORT-LINE-PROCEDURE)
+       FD  MATCH-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MATCH-REPORT-RECORD            PIC X(80).
+       01  MATCH-REPORT-TUPLE REDEFINES MATCH-REPORT-RECORD.
+           05  MR-LPAREN          PIC X(02).
+           05  MR-A               PIC Z9.
+           05  MR-SP1             PIC X(01).
+           05  MR-B               PIC Z9.
+           05  MR-SP2             PIC X(01).
+           05  MR-C               PIC Z9.
+           05  MR-SP3             PIC X(01).
+           05  MR-D               PIC Z9.
+           05  MR-SP4             PIC X(01).
+           05  MR-E               PIC Z9.
+           05  MR-SP5             PIC X(01).
+           05  MR-F               PIC Z9.
+           05  MR-SP6             PIC X(01).
+           05  MR-G               PIC Z9.
+           05  MR-SP7             PIC X(01).
+           05  MR-H               PIC Z9.
+           05  MR-SP8             PIC X(01).
+           05  MR-P               PIC Z9.
+           05  MR-RPAREN          PIC X(02).
+           05  FILLER             PIC X(50).
        WORKING-STORAGE SECTION.
        01  A PIC 99 VALUE 1.
        01  B PIC 99 VALUE 0.
@@ -40,8 +216,8 @@
        01  G PIC 99 VALUE 1.
        01  H PIC 99 VALUE 0.
        01  P PIC 99 VALUE 1.
-       01  PPPT1 PIC 999 VALUE 0.
-       01  PPPT2 PIC 999 VALUE 0.
+       01  PPPT1 PIC 9(06) VALUE 0.
+       01  PPPT2 PIC 9(06) VALUE 0.
        01  EDIT-A PIC Z9.
        01  EDIT-B PIC Z9.
        01  EDIT-C PIC Z9.
@@ -52,6 +228,102 @@
        01  EDIT-H PIC Z9.
        01  EDIT-P PIC Z9.
 
+      *    the A-through-P search walked as a table of 9 digit
+      *    positions instead of nine hand-nested PERFORM loops, so the
+      *    loop count is driven by OCCURS 9 rather than by literally
+      *    nesting one PERFORM per position. Position 1 is A, through
+      *    position 9 which is P.
+       01  WS-DIGIT-MIN-VALUES.
+           05  FILLER PIC 9 VALUE 1.
+           05  FILLER PIC 9 VALUE 0.
+           05  FILLER PIC 9 VALUE 1.
+           05  FILLER PIC 9 VALUE 0.
+           05  FILLER PIC 9 VALUE 1.
+           05  FILLER PIC 9 VALUE 0.
+           05  FILLER PIC 9 VALUE 1.
+           05  FILLER PIC 9 VALUE 0.
+           05  FILLER PIC 9 VALUE 1.
+       01  WS-DIGIT-MIN-TAB REDEFINES WS-DIGIT-MIN-VALUES.
+           05  WS-DIGIT-MIN       PIC 9 OCCURS 9 TIMES.
+       01  WS-DIGIT-MAX-VALUES PIC X(09) VALUE "999999999".
+       01  WS-DIGIT-MAX-TAB REDEFINES WS-DIGIT-MAX-VALUES.
+           05  WS-DIGIT-MAX       PIC 9 OCCURS 9 TIMES.
+      *    PIC 99, not PIC 9, so position 1 can transiently hold 10
+      *    when it rolls past its maximum and stop the outer PERFORM
+      *    UNTIL in MAIN-PROCEDURE rather than silently truncating
+       01  WS-DIGIT-TAB-GROUP.
+           05  WS-DIGIT-TAB       PIC 99 OCCURS 9 TIMES.
+       01  WS-DGT-IDX PIC 99 COMP.
+       01  WS-OLD-A PIC 99.
+
+      *    working copy of the control card, and its defaults if the
+      *    run is started without a CTLCARD (original hardcoded rule)
+       01  WS-CTL-FILE-STATUS PIC X(02) VALUE "00".
+       01  WS-CTL-SWITCH PIC X(01) VALUE "Y".
+           88  WS-CTL-CARD-PRESENT VALUE "Y".
+           88  WS-CTL-CARD-MISSING VALUE "N".
+       01  WS-MODE-SW PIC X(01) VALUE "A".
+           88  ADDITIVE-MODE VALUE "A".
+           88  MULTIPLICATIVE-MODE VALUE "M".
+       01  WS-RULE-MATCH-SWITCH PIC X(01) VALUE "N".
+           88  RULE-MATCHED VALUE "Y".
+           88  RULE-NOT-MATCHED VALUE "N".
+       01  WS-PLACE-MULT PIC 9(02) VALUE 10.
+       01  WS-P-MULT PIC 9(03) VALUE 111.
+       01  WS-DISTINCT-A PIC X(01) VALUE "Y".
+       01  WS-DISTINCT-B PIC X(01) VALUE "Y".
+       01  WS-DISTINCT-C PIC X(01) VALUE "Y".
+       01  WS-DISTINCT-D PIC X(01) VALUE "Y".
+       01  WS-DISTINCT-E PIC X(01) VALUE "Y".
+       01  WS-DISTINCT-F PIC X(01) VALUE "Y".
+       01  WS-DISTINCT-G PIC X(01) VALUE "Y".
+       01  WS-DISTINCT-H PIC X(01) VALUE "Y".
+       01  WS-DISTINCT-P PIC X(01) VALUE "Y".
+
+      *    batch control totals for the trailer line. WS-PPP-VALUE is
+      *    PIC 9(04) because P (1-9) times a retuned CTL-P-MULT (up to
+      *    999) can reach 8991, so the per-match product can no longer
+      *    overflow and leave a stale value to be rolled into PPPT1/
+      *    PPPT2 below.
+       01  WS-EF-VALUE PIC 999 VALUE 0.
+       01  WS-PPP-VALUE PIC 9(04) VALUE 0.
+       01  WS-MATCH-COUNT PIC 9(05) VALUE 0.
+       01  EDIT-EF-TOTAL PIC ZZZ9.
+       01  EDIT-PPP-TOTAL PIC Z(6)9.
+       01  EDIT-MATCH-COUNT PIC ZZZZ9.
+
+      *    checkpoint/restart controls
+       01  WS-CKP-FILE-STATUS PIC X(02) VALUE "00".
+       01  WS-CKP-SWITCH PIC X(01) VALUE "N".
+           88  WS-CKP-PRESENT VALUE "Y".
+           88  WS-CKP-MISSING VALUE "N".
+       01  WS-START-A PIC 99 VALUE 1.
+
+      *    audit trail controls
+       01  WS-AUD-FILE-STATUS PIC X(02) VALUE "00".
+       01  WS-RUN-DATE PIC 9(08) VALUE 0.
+
+      *    report heading / page control
+       01  WS-LINES-PER-PAGE PIC 9(02) VALUE 60.
+       01  WS-REPORT-LINE-COUNT PIC 9(04) VALUE 0.
+       01  WS-REPORT-PAGE-NO PIC 9(04) VALUE 0.
+       01  WS-REPORT-TOTAL-LINES PIC 9(06) VALUE 0.
+       01  EDIT-RUN-DATE PIC 9999/99/99.
+       01  EDIT-PAGE-NO PIC ZZZ9.
+       01  EDIT-REPORT-TOTAL-LINES PIC ZZZZZ9.
+
+      *    MATCHOUT file status and scratch text line for heading/
+      *    trailer records written via WRITE-REPORT-LINE-PROCEDURE
+       01  WS-MR-FILE-STATUS PIC X(02) VALUE "00".
+       01  WS-REPORT-TEXT PIC X(80) VALUE SPACES.
+
+      *    set by WRITE-AUDIT-PROCEDURE so a combination AUDITF already
+      *    has on file for this run date is not written to MATCHOUT or
+      *    rolled into the totals a second time on restart
+       01  WS-AUD-DUP-SWITCH PIC X(01) VALUE "N".
+           88  AUD-DUPLICATE-FOUND VALUE "Y".
+           88  AUD-NOT-DUPLICATE VALUE "N".
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -59,79 +331,305 @@
       **
       * The main procedure of the program
       **
-            DISPLAY "----------------------------------------"
-            DISPLAY "( ",
-                   " A", " ",
-                   " B", " ",
-                   " C", " ",
-                   " D", " ",
-                   " E", " ",
-                   " F", " ",
-                   " G", " ",
-                   " H", " ",
-                   " P", " )"
-            move 1 to A
-            perform until A > 9
-            move 0 to B
-            perform until B > 9
-            move 1 to C
-            perform until C > 9
-            move 0 to D
-            perform until D > 9
-            move 1 to E
-            perform until E > 9
-            move 0 to F
-            perform until F > 9
-            move 1 to G
-            perform until G > 9
-            move 0 to H
-            perform until H > 9
-            move 1 to P
-            perform until P > 9
-      *
-      *     This if loop come from the fortrain except delete
-      *        delete 1 .AND. (a \=b)
-      *     The loop above is similar except I do not want to
-      *        indent as the pattern is clear
+            PERFORM READ-CONTROL-CARD-PROCEDURE
+            PERFORM READ-CHECKPOINT-PROCEDURE
+            PERFORM GET-RUN-DATE-PROCEDURE
+            IF WS-CKP-PRESENT
+                OPEN EXTEND MATCH-REPORT-FILE
+            ELSE
+                OPEN OUTPUT MATCH-REPORT-FILE
+            END-IF
+            IF WS-MR-FILE-STATUS NOT= "00"
+                DISPLAY "ERROR - UNABLE TO OPEN MATCH-REPORT-FILE, "
+                    "STATUS = " WS-MR-FILE-STATUS
+                STOP RUN
+            END-IF
+            PERFORM OPEN-AUDIT-FILE-PROCEDURE
+            IF WS-CKP-PRESENT
+                DISPLAY "RESUMING REPORT AT PAGE " WS-REPORT-PAGE-NO
+                    ", LINE " WS-REPORT-LINE-COUNT
+                    " OF THE RESUMED MATCHOUT GENERATION"
+            ELSE
+                PERFORM WRITE-REPORT-HEADING-PROCEDURE
+            END-IF
+            PERFORM INITIALIZE-DIGIT-TABLE-PROCEDURE
+            perform until WS-DIGIT-TAB(1) > WS-DIGIT-MAX(1)
+                perform CHECK-COMBINATION-PROCEDURE
+                perform INCREMENT-COMBINATION-PROCEDURE
+            end-perform.
+
+
+            MOVE "========================================"
+                TO WS-REPORT-TEXT
+            DISPLAY WS-REPORT-TEXT
+            PERFORM WRITE-REPORT-LINE-PROCEDURE
+
+            IF WS-MATCH-COUNT = 0
+                MOVE "NO MATCHES FOUND FOR THIS RUN" TO WS-REPORT-TEXT
+                DISPLAY WS-REPORT-TEXT
+                PERFORM WRITE-REPORT-LINE-PROCEDURE
+            END-IF
+
+            COMPUTE EDIT-EF-TOTAL = EFT1 + EFT2
+                ON SIZE ERROR
+                    DISPLAY "WARNING - EDIT-EF-TOTAL OVERFLOWED"
+            END-COMPUTE
+            COMPUTE EDIT-PPP-TOTAL = PPPT1 + PPPT2
+                ON SIZE ERROR
+                    DISPLAY "WARNING - EDIT-PPP-TOTAL OVERFLOWED"
+            END-COMPUTE
+            MOVE WS-MATCH-COUNT TO EDIT-MATCH-COUNT
+            MOVE SPACES TO WS-REPORT-TEXT
+            STRING "TOTAL EF SUM " DELIMITED BY SIZE
+                   EDIT-EF-TOTAL DELIMITED BY SIZE
+                   ", TOTAL PPP SUM " DELIMITED BY SIZE
+                   EDIT-PPP-TOTAL DELIMITED BY SIZE
+                   ", MATCH COUNT " DELIMITED BY SIZE
+                   EDIT-MATCH-COUNT DELIMITED BY SIZE
+                INTO WS-REPORT-TEXT
+            END-STRING
+            DISPLAY WS-REPORT-TEXT
+            PERFORM WRITE-REPORT-LINE-PROCEDURE
+
+            MOVE WS-REPORT-TOTAL-LINES TO EDIT-REPORT-TOTAL-LINES
+            MOVE SPACES TO WS-REPORT-TEXT
+            STRING "END OF REPORT - " DELIMITED BY SIZE
+                   EDIT-REPORT-TOTAL-LINES DELIMITED BY SIZE
+                   " LINES" DELIMITED BY SIZE
+                INTO WS-REPORT-TEXT
+            END-STRING
+            DISPLAY WS-REPORT-TEXT
+            PERFORM WRITE-REPORT-LINE-PROCEDURE
+
+            CLOSE MATCH-REPORT-FILE
+            CLOSE AUDIT-FILE
+      *    run completed in full - CHKPT is left for the JCL's
+      *    conditional cleanup step (keyed off this step's condition
+      *    code) to clear, since CHKPT is now a cataloged dataset
+      *    rather than a file this program can delete by pathname
+            STOP RUN.
+
+      *-----------------------
+       WRITE-REPORT-HEADING-PROCEDURE.
+      **
+      * Prints the report heading (run date and page number) and the
+      * column header, then resets the page line count. Performed once
+      * at the start of a fresh run (not a restart, which continues the
+      * page/line state carried over from CHKPT instead) and again
+      * every WS-LINES-PER-PAGE detail lines so the heading repeats
+      * like a page break on a printed report instead of running off
+      * the top of a single unlabeled listing. Each heading line is
+      * also written to MATCH-REPORT-FILE so the dated, archived
+      * MATCHOUT generation carries the same heading as the job log
+      * instead of staying a bare listing of tuples.
+      **
+            ADD 1 TO WS-REPORT-PAGE-NO
+            MOVE WS-RUN-DATE TO EDIT-RUN-DATE
+            MOVE WS-REPORT-PAGE-NO TO EDIT-PAGE-NO
+            DISPLAY " "
+
+            MOVE "----------------------------------------"
+                TO WS-REPORT-TEXT
+            DISPLAY WS-REPORT-TEXT
+            PERFORM WRITE-REPORT-LINE-PROCEDURE
+
+            MOVE SPACES TO WS-REPORT-TEXT
+            STRING "ABCDEFGHPPP COMBINATION REPORT    RUN DATE "
+                       DELIMITED BY SIZE
+                   EDIT-RUN-DATE DELIMITED BY SIZE
+                   "    PAGE " DELIMITED BY SIZE
+                   EDIT-PAGE-NO DELIMITED BY SIZE
+                INTO WS-REPORT-TEXT
+            END-STRING
+            DISPLAY WS-REPORT-TEXT
+            PERFORM WRITE-REPORT-LINE-PROCEDURE
+
+            MOVE "----------------------------------------"
+                TO WS-REPORT-TEXT
+            DISPLAY WS-REPORT-TEXT
+            PERFORM WRITE-REPORT-LINE-PROCEDURE
+
+            MOVE "(  A  B  C  D  E  F  G  H  P )" TO WS-REPORT-TEXT
+            DISPLAY WS-REPORT-TEXT
+            PERFORM WRITE-REPORT-LINE-PROCEDURE
+
+            MOVE 0 TO WS-REPORT-LINE-COUNT.
+
+      *-----------------------
+       WRITE-REPORT-LINE-PROCEDURE.
+      **
+      * Writes whatever heading/trailer text is currently sitting in
+      * WS-REPORT-TEXT to MATCH-REPORT-FILE as a plain 80-byte record,
+      * sharing the same dataset (and dated MATCHOUT generation) as the
+      * tuple rows WRITE-MATCH-PROCEDURE writes.
+      **
+            MOVE WS-REPORT-TEXT TO MATCH-REPORT-RECORD
+            WRITE MATCH-REPORT-RECORD.
+
+      *-----------------------
+       INITIALIZE-DIGIT-TABLE-PROCEDURE.
+      **
+      * Loads the digit table with the starting value for each of the
+      * 9 A-through-P positions, then overlays position 1 (A) with the
+      * restart value if READ-CHECKPOINT-PROCEDURE found a prior CHKPT.
+      **
+            PERFORM VARYING WS-DGT-IDX FROM 1 BY 1
+                    UNTIL WS-DGT-IDX > 9
+                MOVE WS-DIGIT-MIN(WS-DGT-IDX)
+                    TO WS-DIGIT-TAB(WS-DGT-IDX)
+            END-PERFORM
+            MOVE WS-START-A TO WS-DIGIT-TAB(1).
+
+      *-----------------------
+       CHECK-COMBINATION-PROCEDURE.
+      **
+      * Tests the A-H/P combination currently sitting in the digit
+      * table against the control-card-driven reconciliation rule, and
+      * drives the output/audit/totals paragraphs on a match.
       *
-               if ( ((a*10+b) - (c*10+d) = (e*10+f))
-                AND ((e*10+f) + (g*10+h) = p*111)
-                        AND (a NOT= b)
-                        AND (a NOT= c)
-                        AND (a NOT= d)
-                        AND (a NOT= e)
-                        AND (a NOT= f)
-                        AND (a NOT= g)
-                        AND (a NOT= h)
-                        AND (a NOT= p)
-                        AND (b NOT= c)
-                        AND (b NOT= d)
-                        AND (b NOT= e)
-                        AND (b NOT= f)
-                        AND (b NOT= g)
-                        AND (b NOT= h)
-                        AND (b NOT= p)
-                        AND (c NOT= d)
-                        AND (c NOT= e)
-                        AND (c NOT= f)
-                        AND (c NOT= g)
-                        AND (c NOT= h)
-                        AND (c NOT= p)
-                        AND (d NOT= e)
-                        AND (d NOT= f)
-                        AND (d NOT= g)
-                        AND (d NOT= h)
-                        AND (d NOT= p)
-                        AND (e NOT= f)
-                        AND (e NOT= g)
-                        AND (e NOT= h)
-                        AND (e NOT= p)
-                        AND (f NOT= g)
-                        AND (f NOT= h)
-                        AND (f NOT= p)
-                        AND (g NOT= h)
-                        AND (g NOT= p)
-                        AND (h NOT= p)
+      *     The multipliers and the pairwise NOT= distinctness tests
+      *     below are all driven off the WS-PLACE-MULT / WS-P-MULT /
+      *     WS-DISTINCT-x fields loaded by READ-CONTROL-CARD-PROCEDURE
+      *     so the reconciliation rule can be retuned by control card
+      *     instead of by recompiling this program. WS-MODE-SW picks
+      *     between the additive check (AB-CD=EF, EF+GH=PPP) and the
+      *     multiplicative check (AB*2=CD, CD*2=GH, EF*2=PPP) without
+      *     needing a second standalone program for the other
+      *     check-digit scheme.
+      **
+            MOVE WS-DIGIT-TAB(1) TO A
+            MOVE WS-DIGIT-TAB(2) TO B
+            MOVE WS-DIGIT-TAB(3) TO C
+            MOVE WS-DIGIT-TAB(4) TO D
+            MOVE WS-DIGIT-TAB(5) TO E
+            MOVE WS-DIGIT-TAB(6) TO F
+            MOVE WS-DIGIT-TAB(7) TO G
+            MOVE WS-DIGIT-TAB(8) TO H
+            MOVE WS-DIGIT-TAB(9) TO P
+               SET RULE-NOT-MATCHED TO TRUE
+               IF ADDITIVE-MODE
+                   IF (a*WS-PLACE-MULT+b) - (c*WS-PLACE-MULT+d)
+                         = (e*WS-PLACE-MULT+f)
+                    AND (e*WS-PLACE-MULT+f) + (g*WS-PLACE-MULT+h)
+                         = p*WS-P-MULT
+                       SET RULE-MATCHED TO TRUE
+                   END-IF
+               ELSE
+                   IF (a*WS-PLACE-MULT+b) * 2 = (c*WS-PLACE-MULT+d)
+                    AND (c*WS-PLACE-MULT+d) * 2 = (g*WS-PLACE-MULT+h)
+                    AND (e*WS-PLACE-MULT+f) * 2 = p*WS-P-MULT
+                       SET RULE-MATCHED TO TRUE
+                   END-IF
+               END-IF
+               if ( RULE-MATCHED
+                        AND ( (WS-DISTINCT-A = 'N')
+                         OR (WS-DISTINCT-B = 'N')
+                         OR (a NOT= b) )
+                        AND ( (WS-DISTINCT-A = 'N')
+                         OR (WS-DISTINCT-C = 'N')
+                         OR (a NOT= c) )
+                        AND ( (WS-DISTINCT-A = 'N')
+                         OR (WS-DISTINCT-D = 'N')
+                         OR (a NOT= d) )
+                        AND ( (WS-DISTINCT-A = 'N')
+                         OR (WS-DISTINCT-E = 'N')
+                         OR (a NOT= e) )
+                        AND ( (WS-DISTINCT-A = 'N')
+                         OR (WS-DISTINCT-F = 'N')
+                         OR (a NOT= f) )
+                        AND ( (WS-DISTINCT-A = 'N')
+                         OR (WS-DISTINCT-G = 'N')
+                         OR (a NOT= g) )
+                        AND ( (WS-DISTINCT-A = 'N')
+                         OR (WS-DISTINCT-H = 'N')
+                         OR (a NOT= h) )
+                        AND ( (WS-DISTINCT-A = 'N')
+                         OR (WS-DISTINCT-P = 'N')
+                         OR (a NOT= p) )
+                        AND ( (WS-DISTINCT-B = 'N')
+                         OR (WS-DISTINCT-C = 'N')
+                         OR (b NOT= c) )
+                        AND ( (WS-DISTINCT-B = 'N')
+                         OR (WS-DISTINCT-D = 'N')
+                         OR (b NOT= d) )
+                        AND ( (WS-DISTINCT-B = 'N')
+                         OR (WS-DISTINCT-E = 'N')
+                         OR (b NOT= e) )
+                        AND ( (WS-DISTINCT-B = 'N')
+                         OR (WS-DISTINCT-F = 'N')
+                         OR (b NOT= f) )
+                        AND ( (WS-DISTINCT-B = 'N')
+                         OR (WS-DISTINCT-G = 'N')
+                         OR (b NOT= g) )
+                        AND ( (WS-DISTINCT-B = 'N')
+                         OR (WS-DISTINCT-H = 'N')
+                         OR (b NOT= h) )
+                        AND ( (WS-DISTINCT-B = 'N')
+                         OR (WS-DISTINCT-P = 'N')
+                         OR (b NOT= p) )
+                        AND ( (WS-DISTINCT-C = 'N')
+                         OR (WS-DISTINCT-D = 'N')
+                         OR (c NOT= d) )
+                        AND ( (WS-DISTINCT-C = 'N')
+                         OR (WS-DISTINCT-E = 'N')
+                         OR (c NOT= e) )
+                        AND ( (WS-DISTINCT-C = 'N')
+                         OR (WS-DISTINCT-F = 'N')
+                         OR (c NOT= f) )
+                        AND ( (WS-DISTINCT-C = 'N')
+                         OR (WS-DISTINCT-G = 'N')
+                         OR (c NOT= g) )
+                        AND ( (WS-DISTINCT-C = 'N')
+                         OR (WS-DISTINCT-H = 'N')
+                         OR (c NOT= h) )
+                        AND ( (WS-DISTINCT-C = 'N')
+                         OR (WS-DISTINCT-P = 'N')
+                         OR (c NOT= p) )
+                        AND ( (WS-DISTINCT-D = 'N')
+                         OR (WS-DISTINCT-E = 'N')
+                         OR (d NOT= e) )
+                        AND ( (WS-DISTINCT-D = 'N')
+                         OR (WS-DISTINCT-F = 'N')
+                         OR (d NOT= f) )
+                        AND ( (WS-DISTINCT-D = 'N')
+                         OR (WS-DISTINCT-G = 'N')
+                         OR (d NOT= g) )
+                        AND ( (WS-DISTINCT-D = 'N')
+                         OR (WS-DISTINCT-H = 'N')
+                         OR (d NOT= h) )
+                        AND ( (WS-DISTINCT-D = 'N')
+                         OR (WS-DISTINCT-P = 'N')
+                         OR (d NOT= p) )
+                        AND ( (WS-DISTINCT-E = 'N')
+                         OR (WS-DISTINCT-F = 'N')
+                         OR (e NOT= f) )
+                        AND ( (WS-DISTINCT-E = 'N')
+                         OR (WS-DISTINCT-G = 'N')
+                         OR (e NOT= g) )
+                        AND ( (WS-DISTINCT-E = 'N')
+                         OR (WS-DISTINCT-H = 'N')
+                         OR (e NOT= h) )
+                        AND ( (WS-DISTINCT-E = 'N')
+                         OR (WS-DISTINCT-P = 'N')
+                         OR (e NOT= p) )
+                        AND ( (WS-DISTINCT-F = 'N')
+                         OR (WS-DISTINCT-G = 'N')
+                         OR (f NOT= g) )
+                        AND ( (WS-DISTINCT-F = 'N')
+                         OR (WS-DISTINCT-H = 'N')
+                         OR (f NOT= h) )
+                        AND ( (WS-DISTINCT-F = 'N')
+                         OR (WS-DISTINCT-P = 'N')
+                         OR (f NOT= p) )
+                        AND ( (WS-DISTINCT-G = 'N')
+                         OR (WS-DISTINCT-H = 'N')
+                         OR (g NOT= h) )
+                        AND ( (WS-DISTINCT-G = 'N')
+                         OR (WS-DISTINCT-P = 'N')
+                         OR (g NOT= p) )
+                        AND ( (WS-DISTINCT-H = 'N')
+                         OR (WS-DISTINCT-P = 'N')
+                         OR (h NOT= p) )
                     ) then
                move a to edit-a
                move b to edit-b
@@ -142,40 +640,286 @@
                move g to edit-g
                move h to edit-h
                move p to edit-p
-               DISPLAY "( ",
-                   edit-a, " ",
-                   edit-b, " ",
-                   edit-c, " ",
-                   edit-d, " ",
-                   edit-e, " ",
-                   edit-f, " ",
-                   edit-g, " ",
-                   edit-h, " ",
-                   edit-p, " )"
-               end-if
-            Add 1 to P
-            end-perform
-            Add 1 to H
-            end-perform
-            Add 1 to G
-            end-perform
-            Add 1 to F
-            end-perform
-            Add 1 to E
-            end-perform
-            Add 1 to D
-            end-perform
-            Add 1 to C
-            end-perform
-            Add 1 to B
-            end-perform
-            Add 1 to A
-            end-perform.
+      *        AUDITF's composite key (pattern + run date) is the
+      *        single source of truth for whether this combination was
+      *        already reported this run date - skip MATCHOUT/totals
+      *        for a duplicate so a restart that re-walks part of the
+      *        A value in progress at the last abend cannot double up
+      *        the downstream MATCHOUT dataset
+               perform WRITE-AUDIT-PROCEDURE
+               IF AUD-NOT-DUPLICATE
+                   DISPLAY "( ",
+                       edit-a, " ",
+                       edit-b, " ",
+                       edit-c, " ",
+                       edit-d, " ",
+                       edit-e, " ",
+                       edit-f, " ",
+                       edit-g, " ",
+                       edit-h, " ",
+                       edit-p, " )"
+                   perform WRITE-MATCH-PROCEDURE
+                   perform ACCUMULATE-TOTALS-PROCEDURE
+                   ADD 1 TO WS-REPORT-LINE-COUNT
+                   ADD 1 TO WS-REPORT-TOTAL-LINES
+                   IF WS-REPORT-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM WRITE-REPORT-HEADING-PROCEDURE
+                   END-IF
+               END-IF
+               end-if.
 
+      *-----------------------
+       INCREMENT-COMBINATION-PROCEDURE.
+      **
+      * Advances the digit table to the next combination, odometer
+      * style: position 9 (P) is tried first, and a position that
+      * rolls past its maximum resets to its minimum and carries the
+      * increment back to the position above it. Position 1 (A) never
+      * resets - once it rolls past its maximum the outer PERFORM
+      * UNTIL in MAIN-PROCEDURE stops the run. Whenever the carry
+      * reaches all the way back to position 1, the A-through-P space
+      * for the A value just finished is complete, so a checkpoint is
+      * taken exactly as it was after the old B-loop closed.
+      **
+            MOVE WS-DIGIT-TAB(1) TO WS-OLD-A
+            PERFORM VARYING WS-DGT-IDX FROM 9 BY -1
+                    UNTIL WS-DGT-IDX < 1
+                ADD 1 TO WS-DIGIT-TAB(WS-DGT-IDX)
+                IF WS-DIGIT-TAB(WS-DGT-IDX) <= WS-DIGIT-MAX(WS-DGT-IDX)
+                    EXIT PERFORM
+                END-IF
+                IF WS-DGT-IDX = 1
+                    EXIT PERFORM
+                END-IF
+                MOVE WS-DIGIT-MIN(WS-DGT-IDX)
+                    TO WS-DIGIT-TAB(WS-DGT-IDX)
+            END-PERFORM
+            IF WS-DIGIT-TAB(1) NOT = WS-OLD-A
+                PERFORM WRITE-CHECKPOINT-PROCEDURE
+            END-IF.
 
-           display "========================================"
+      *-----------------------
+       ACCUMULATE-TOTALS-PROCEDURE.
+      **
+      * Rolls the EF and PPP values of this match into the running
+      * batch control totals, and bumps the match count, so operations
+      * has a total to check the run completed properly instead of
+      * counting DISPLAY lines by hand. EFT1/PPPT1 carry the additive
+      * mode totals and EFT2/PPPT2 carry the multiplicative mode
+      * totals so each mode's run keeps its own control total.
+      **
+            COMPUTE WS-EF-VALUE = E * WS-PLACE-MULT + F
+            COMPUTE WS-PPP-VALUE = P * WS-P-MULT
+                ON SIZE ERROR
+                    DISPLAY "WARNING - WS-PPP-VALUE OVERFLOWED"
+            END-COMPUTE
+            IF MULTIPLICATIVE-MODE
+                ADD WS-EF-VALUE TO EFT2
+                    ON SIZE ERROR
+                        DISPLAY "WARNING - EFT2 TOTAL OVERFLOWED"
+                END-ADD
+                ADD WS-PPP-VALUE TO PPPT2
+                    ON SIZE ERROR
+                        DISPLAY "WARNING - PPPT2 TOTAL OVERFLOWED"
+                END-ADD
+            ELSE
+                ADD WS-EF-VALUE TO EFT1
+                    ON SIZE ERROR
+                        DISPLAY "WARNING - EFT1 TOTAL OVERFLOWED"
+                END-ADD
+                ADD WS-PPP-VALUE TO PPPT1
+                    ON SIZE ERROR
+                        DISPLAY "WARNING - PPPT1 TOTAL OVERFLOWED"
+                END-ADD
+            END-IF
+            ADD 1 TO WS-MATCH-COUNT.
+
+      *-----------------------
+       READ-CHECKPOINT-PROCEDURE.
+      **
+      * Looks for a CHKPT left behind by a prior run that was cancelled
+      * or abended partway through. If found, the search resumes at
+      * the next A value, the batch control totals are restored instead
+      * of starting the whole A-through-P search over, and the report
+      * page/line counters are restored so the resumed MATCHOUT
+      * generation continues its pagination instead of starting a
+      * fresh page 1 mid-file.
+      **
+            SET WS-CKP-PRESENT TO TRUE
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-CKP-FILE-STATUS NOT= "00"
+                SET WS-CKP-MISSING TO TRUE
+            ELSE
+                READ CHECKPOINT-FILE
+                    AT END
+                        SET WS-CKP-MISSING TO TRUE
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF
+            IF WS-CKP-PRESENT
+                MOVE CKP-NEXT-A TO WS-START-A
+                MOVE CKP-EFT1 TO EFT1
+                MOVE CKP-EFT2 TO EFT2
+                MOVE CKP-PPPT1 TO PPPT1
+                MOVE CKP-PPPT2 TO PPPT2
+                MOVE CKP-MATCH-COUNT TO WS-MATCH-COUNT
+                MOVE CKP-PAGE-NO TO WS-REPORT-PAGE-NO
+                MOVE CKP-LINE-COUNT TO WS-REPORT-LINE-COUNT
+                MOVE CKP-TOTAL-LINES TO WS-REPORT-TOTAL-LINES
+                DISPLAY "RESTARTING FROM CHECKPOINT AT A = " WS-START-A
+            END-IF.
+
+      *-----------------------
+       WRITE-CHECKPOINT-PROCEDURE.
+      **
+      * Saves the restart point (next A value), the counters/totals,
+      * and the report page/line counters as of the A value just
+      * completed, so operations can restart this run from the next A
+      * instead of redoing the whole job - and continue the MATCHOUT
+      * pagination instead of restarting it - if the region is
+      * cancelled or abends. WS-DIGIT-TAB(1) is already sitting on the
+      * next A value by the time this is called.
+      **
+            MOVE WS-DIGIT-TAB(1) TO CKP-NEXT-A
+            MOVE EFT1 TO CKP-EFT1
+            MOVE EFT2 TO CKP-EFT2
+            MOVE PPPT1 TO CKP-PPPT1
+            MOVE PPPT2 TO CKP-PPPT2
+            MOVE WS-MATCH-COUNT TO CKP-MATCH-COUNT
+            MOVE WS-REPORT-PAGE-NO TO CKP-PAGE-NO
+            MOVE WS-REPORT-LINE-COUNT TO CKP-LINE-COUNT
+            MOVE WS-REPORT-TOTAL-LINES TO CKP-TOTAL-LINES
+            OPEN OUTPUT CHECKPOINT-FILE
+            IF WS-CKP-FILE-STATUS NOT= "00"
+                DISPLAY "WARNING - UNABLE TO OPEN CHECKPOINT-FILE FOR "
+                    "OUTPUT, STATUS = " WS-CKP-FILE-STATUS
+            ELSE
+                WRITE CHECKPOINT-RECORD
+                IF WS-CKP-FILE-STATUS NOT= "00"
+                    DISPLAY "WARNING - UNABLE TO WRITE CHECKPOINT-"
+                        "RECORD, STATUS = " WS-CKP-FILE-STATUS
+                END-IF
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+      *-----------------------
+       GET-RUN-DATE-PROCEDURE.
+      **
+      * Captures today's date once at the start of the run so it can
+      * be stamped on the audit trail and, later, the report heading.
+      **
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+      *-----------------------
+       OPEN-AUDIT-FILE-PROCEDURE.
+      **
+      * Opens AUDITF for update so confirmed combinations accumulate
+      * across runs; creates it first if this is the first time the
+      * job has produced a hit.
+      **
+            OPEN I-O AUDIT-FILE
+            IF WS-AUD-FILE-STATUS NOT= "00"
+                OPEN OUTPUT AUDIT-FILE
+                CLOSE AUDIT-FILE
+                OPEN I-O AUDIT-FILE
+            END-IF.
+
+      *-----------------------
+       WRITE-AUDIT-PROCEDURE.
+      **
+      * Records this accepted combination in the AUDITF indexed file,
+      * keyed by its 9-digit A-H/P pattern plus the run date, so an
+      * auditor can look up whether/when a given pattern was ever
+      * confirmed instead of searching old job logs. Sets
+      * WS-AUD-DUP-SWITCH so CHECK-COMBINATION-PROCEDURE can tell a
+      * brand-new match from one already on file for this run date.
+      **
+            SET AUD-NOT-DUPLICATE TO TRUE
+            MOVE A TO AUD-PATTERN-A
+            MOVE B TO AUD-PATTERN-B
+            MOVE C TO AUD-PATTERN-C
+            MOVE D TO AUD-PATTERN-D
+            MOVE E TO AUD-PATTERN-E
+            MOVE F TO AUD-PATTERN-F
+            MOVE G TO AUD-PATTERN-G
+            MOVE H TO AUD-PATTERN-H
+            MOVE P TO AUD-PATTERN-P
+            MOVE WS-RUN-DATE TO AUD-RUN-DATE
+            WRITE AUDIT-RECORD
+                INVALID KEY
+                    SET AUD-DUPLICATE-FOUND TO TRUE
+                    DISPLAY "WARNING - DUPLICATE AUDIT KEY FOR "
+                        AUD-PATTERN
+            END-WRITE.
+
+      *-----------------------
+       READ-CONTROL-CARD-PROCEDURE.
+      **
+      * Loads the reconciliation rule (the AB-CD=EF / EF+GH=PPP
+      * multipliers and the A-H/P distinctness flags) from CTLCARD so
+      * the rule can be retuned between runs without a recompile. If
+      * CTLCARD is empty or missing, the original hardcoded rule
+      * (multiplier 10/111, every position distinct) stays in force.
+      **
+            SET WS-CTL-CARD-PRESENT TO TRUE
+            OPEN INPUT CONTROL-CARD-FILE
+            IF WS-CTL-FILE-STATUS NOT= "00"
+                SET WS-CTL-CARD-MISSING TO TRUE
+            ELSE
+                READ CONTROL-CARD-FILE
+                    AT END
+                        SET WS-CTL-CARD-MISSING TO TRUE
+                END-READ
+                CLOSE CONTROL-CARD-FILE
+            END-IF
+            IF WS-CTL-CARD-PRESENT
+                IF CTL-MODE-SW = "M"
+                    MOVE "M" TO WS-MODE-SW
+                ELSE
+                    MOVE "A" TO WS-MODE-SW
+                END-IF
+                MOVE CTL-PLACE-MULT TO WS-PLACE-MULT
+                MOVE CTL-P-MULT TO WS-P-MULT
+                MOVE CTL-DISTINCT-A TO WS-DISTINCT-A
+                MOVE CTL-DISTINCT-B TO WS-DISTINCT-B
+                MOVE CTL-DISTINCT-C TO WS-DISTINCT-C
+                MOVE CTL-DISTINCT-D TO WS-DISTINCT-D
+                MOVE CTL-DISTINCT-E TO WS-DISTINCT-E
+                MOVE CTL-DISTINCT-F TO WS-DISTINCT-F
+                MOVE CTL-DISTINCT-G TO WS-DISTINCT-G
+                MOVE CTL-DISTINCT-H TO WS-DISTINCT-H
+                MOVE CTL-DISTINCT-P TO WS-DISTINCT-P
+            END-IF.
+
+      *-----------------------
+       WRITE-MATCH-PROCEDURE.
+      **
+      * Writes one MATCHOUT record per accepted A-B-C-D-E-F-G-H-P
+      * combination so the pattern can be passed downstream instead
+      * of being scraped out of the console listing.
+      **
+            MOVE SPACES TO MATCH-REPORT-RECORD
+            MOVE "( " TO MR-LPAREN
+            MOVE A TO MR-A
+            MOVE SPACE TO MR-SP1
+            MOVE B TO MR-B
+            MOVE SPACE TO MR-SP2
+            MOVE C TO MR-C
+            MOVE SPACE TO MR-SP3
+            MOVE D TO MR-D
+            MOVE SPACE TO MR-SP4
+            MOVE E TO MR-E
+            MOVE SPACE TO MR-SP5
+            MOVE F TO MR-F
+            MOVE SPACE TO MR-SP6
+            MOVE G TO MR-G
+            MOVE SPACE TO MR-SP7
+            MOVE H TO MR-H
+            MOVE SPACE TO MR-SP8
+            MOVE P TO MR-P
+            MOVE " )" TO MR-RPAREN
+            WRITE MATCH-REPORT-RECORD.
 
-            STOP RUN.
       ** add other procedures here
        END PROGRAM ABCDEFGHPPP.
       *
